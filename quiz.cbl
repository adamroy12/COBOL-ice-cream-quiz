@@ -1,19 +1,270 @@
        IDENTIFICATION DIVISION.
            PROGRAM-ID. "quiz".
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT OPTIONAL IC-RESPONSE-FILE
+                   ASSIGN TO "IC-RESPONSES.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT OPTIONAL IC-CONFIG-FILE
+                   ASSIGN TO "IC-CONFIG.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT OPTIONAL IC-AUDIT-FILE
+                   ASSIGN TO "IC-AUDIT.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT OPTIONAL IC-COUPON-FILE
+                   ASSIGN TO "IC-COUPONS.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT OPTIONAL IC-COUPON-SEQ-FILE
+                   ASSIGN TO "IC-COUPON-SEQ.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-COUPON-SEQ-STATUS.
        DATA DIVISION.
+           FILE SECTION.
+           FD  IC-RESPONSE-FILE.
+           COPY "icrespr.cpy".
+           FD  IC-CONFIG-FILE.
+           COPY "iccfgr.cpy".
+           FD  IC-AUDIT-FILE.
+           COPY "icaudtr.cpy".
+           FD  IC-COUPON-FILE.
+           COPY "iccoupr.cpy".
+           FD  IC-COUPON-SEQ-FILE.
+           COPY "icseqr.cpy".
            WORKING-STORAGE SECTION.
-           01 IC-ANSWER PIC X(4).
+           01 WS-TERMINAL-ID PIC X(8) VALUE "KIOSK01".
+           01 IC-ANSWER PIC X(20).
+           01 WS-ANSWER-TRIMMED PIC X(20).
+           01 WS-ANSWER-CLASS PIC X(1).
+           01 IC-REASON PIC X(1).
+           01 IC-FLAVOR PIC X(20).
+           01 WS-EOF-FLAG PIC X(1).
+           01 CFG-KEY PIC X(20).
+           01 CFG-VALUE PIC X(60).
+           01 WS-CFG-PTR PIC 9(3).
+           01 WS-COUPON-SEQ PIC 9(8) VALUE ZERO.
+           01 WS-COUPON-SEQ-STATUS PIC XX.
+           01 WS-SEQ-LOCK-DIR PIC X(24) VALUE "IC-COUPON-SEQ.LOCK".
+           01 WS-SEQ-LOCK-ACQUIRED PIC X(1).
+           01 WS-SEQ-LOCK-NANOS PIC 9(8) COMP-5 VALUE 20000000.
+           01 WS-SEQ-LOCK-TRIES PIC 9(4) VALUE ZERO.
+           01 WS-GREETING-MSG PIC X(60)
+               VALUE "Do you like ice cream? Yes or no?".
+           01 WS-YES-MSG PIC X(60)
+               VALUE "Nice, Ben and Jerry sending big vibes your way.".
+           01 WS-NO-MSG PIC X(60)
+               VALUE "What? Ben and Jerry send their regards.".
+           01 WS-CURRENT-DATE-TIME.
+               05 WS-CURRENT-DATE PIC 9(8).
+               05 WS-CURRENT-TIME PIC 9(6).
+               05 FILLER PIC X(9).
        PROCEDURE DIVISION.
-           DISPLAY "Do you like ice cream? Yes or no?"
+       MAIN-PARAGRAPH.
+           ACCEPT WS-TERMINAL-ID FROM ENVIRONMENT "IC-TERMINAL-ID"
+           IF WS-TERMINAL-ID = SPACES
+               MOVE "KIOSK01" TO WS-TERMINAL-ID
+           END-IF
+           PERFORM LOAD-CONFIG
+           DISPLAY FUNCTION TRIM(WS-GREETING-MSG)
            ACCEPT IC-ANSWER
-           IF IC-ANSWER = "Yes" or "YES" or "yes" or "yeah" or "Y" THEN
-               DISPLAY "Nice, Ben and Jerry sending big vibes your way."
-           else
-               DISPLAY "What? Ben and Jerry send their regards."
-           end-if.
-              
-                
+           MOVE FUNCTION TRIM(IC-ANSWER) TO WS-ANSWER-TRIMMED
+           CALL "quizcore" USING WS-ANSWER-TRIMMED WS-ANSWER-CLASS
+           IF WS-ANSWER-CLASS = "Y"
+               MOVE SPACES TO IC-RESP-REASON-CODE
+               DISPLAY FUNCTION TRIM(WS-YES-MSG)
+               PERFORM ASK-FAVORITE-FLAVOR
+           ELSE
+               DISPLAY FUNCTION TRIM(WS-NO-MSG)
+               MOVE SPACES TO IC-RESP-FLAVOR
+               PERFORM ASK-WHY-NOT
+           END-IF
 
-       
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           MOVE WS-CURRENT-DATE TO IC-RESP-DATE
+           MOVE WS-CURRENT-TIME TO IC-RESP-TIME
+           MOVE WS-ANSWER-TRIMMED TO IC-RESP-ANSWER
+           MOVE SPACES TO IC-RESP-CUST-ID
+           MOVE "I" TO IC-RESP-SOURCE
+           MOVE WS-ANSWER-CLASS TO IC-RESP-CLASS
 
-         
\ No newline at end of file
+           OPEN EXTEND IC-RESPONSE-FILE
+           WRITE IC-RESPONSE-RECORD
+           CLOSE IC-RESPONSE-FILE
+           PERFORM WRITE-AUDIT-RECORD
+           IF WS-ANSWER-CLASS = "Y"
+               PERFORM ISSUE-COUPON
+           END-IF
+           STOP RUN.
+
+       NEXT-COUPON-SEQ.
+      *> A LINE SEQUENTIAL file's LOCK MODE clause is not backed by a
+      *> real OS lock in this runtime - it used to sit on this SELECT
+      *> and read as if it made the update below safe, but two copies
+      *> of this same read-increment-rewrite running at once still
+      *> raced and handed out duplicate coupon codes to two different
+      *> customers. ACQUIRE-COUPON-SEQ-LOCK/RELEASE-COUPON-SEQ-LOCK
+      *> below wrap the whole update in a real mutual-exclusion lock
+      *> instead, so a concurrent kiosk/batch run issuing a coupon at
+      *> the same moment actually waits its turn. The sequence file
+      *> itself doesn't exist before the very first coupon ever
+      *> issued, and OPEN I-O can't create it, so that one-time case
+      *> falls back to OPEN OUTPUT to create it before reopening I-O.
+           PERFORM ACQUIRE-COUPON-SEQ-LOCK
+           OPEN I-O IC-COUPON-SEQ-FILE
+           IF WS-COUPON-SEQ-STATUS = "05"
+               CLOSE IC-COUPON-SEQ-FILE
+               OPEN OUTPUT IC-COUPON-SEQ-FILE
+               MOVE ZERO TO IC-COUPON-SEQ
+               WRITE IC-COUPON-SEQ-RECORD
+               CLOSE IC-COUPON-SEQ-FILE
+               OPEN I-O IC-COUPON-SEQ-FILE
+           END-IF
+           READ IC-COUPON-SEQ-FILE
+               AT END
+                   MOVE ZERO TO WS-COUPON-SEQ
+               NOT AT END
+                   MOVE IC-COUPON-SEQ TO WS-COUPON-SEQ
+           END-READ
+           ADD 1 TO WS-COUPON-SEQ
+           MOVE WS-COUPON-SEQ TO IC-COUPON-SEQ
+           REWRITE IC-COUPON-SEQ-RECORD
+           CLOSE IC-COUPON-SEQ-FILE
+           PERFORM RELEASE-COUPON-SEQ-LOCK.
+
+       ACQUIRE-COUPON-SEQ-LOCK.
+      *> A directory create is atomic at the OS level - exactly one
+      *> concurrent CBL_CREATE_DIR on the same path succeeds (RETURN-
+      *> CODE zero), and every loser gets a nonzero RETURN-CODE back
+      *> and retries after a short sleep, so this is a real mutex, not
+      *> a hint the runtime is free to ignore the way it ignores LOCK
+      *> MODE on a LINE SEQUENTIAL file. Capped at 500 tries (about 10
+      *> seconds) rather than retrying forever, so a lock directory
+      *> orphaned by a prior run that was killed while it held the
+      *> lock produces a loud failure an operator can act on (remove
+      *> the stray IC-COUPON-SEQ.LOCK directory and rerun) instead of
+      *> every future run hanging silently.
+           MOVE "N" TO WS-SEQ-LOCK-ACQUIRED
+           MOVE ZERO TO WS-SEQ-LOCK-TRIES
+           PERFORM UNTIL WS-SEQ-LOCK-ACQUIRED = "Y"
+                   OR WS-SEQ-LOCK-TRIES > 500
+               CALL "CBL_CREATE_DIR" USING WS-SEQ-LOCK-DIR
+               IF RETURN-CODE = ZERO
+                   MOVE "Y" TO WS-SEQ-LOCK-ACQUIRED
+               ELSE
+                   ADD 1 TO WS-SEQ-LOCK-TRIES
+                   CALL "CBL_OC_NANOSLEEP" USING WS-SEQ-LOCK-NANOS
+               END-IF
+           END-PERFORM
+           IF WS-SEQ-LOCK-ACQUIRED NOT = "Y"
+               DISPLAY "quiz: timed out waiting for the coupon "
+                   "sequence lock (" FUNCTION TRIM(WS-SEQ-LOCK-DIR)
+                   ") - remove it by hand if no other run is active"
+               MOVE 20 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       RELEASE-COUPON-SEQ-LOCK.
+           CALL "CBL_DELETE_DIR" USING WS-SEQ-LOCK-DIR
+           IF RETURN-CODE NOT = ZERO
+               DISPLAY "quiz: could not remove coupon-sequence lock "
+                   "directory " FUNCTION TRIM(WS-SEQ-LOCK-DIR)
+           END-IF.
+
+       ISSUE-COUPON.
+           PERFORM NEXT-COUPON-SEQ
+           MOVE SPACES TO IC-COUPON-CODE
+           MOVE "BJ" TO IC-COUPON-CODE(1:2)
+           MOVE WS-COUPON-SEQ TO IC-COUPON-CODE(3:8)
+           MOVE IC-RESP-DATE TO IC-COUPON-DATE
+           MOVE IC-RESP-TIME TO IC-COUPON-TIME
+           MOVE SPACES TO IC-COUPON-CUST-ID
+           MOVE "U" TO IC-COUPON-STATUS
+           OPEN EXTEND IC-COUPON-FILE
+           WRITE IC-COUPON-RECORD
+           CLOSE IC-COUPON-FILE
+           DISPLAY "Your coupon code: " IC-COUPON-CODE.
+
+       WRITE-AUDIT-RECORD.
+           MOVE IC-RESP-DATE TO IC-AUDIT-DATE
+           MOVE IC-RESP-TIME TO IC-AUDIT-TIME
+           MOVE WS-TERMINAL-ID TO IC-AUDIT-TERMINAL
+           IF WS-ANSWER-CLASS = "Y"
+               MOVE "SURVEY-YES" TO IC-AUDIT-EVENT
+           ELSE
+               MOVE "SURVEY-NO" TO IC-AUDIT-EVENT
+           END-IF
+           OPEN EXTEND IC-AUDIT-FILE
+           WRITE IC-AUDIT-RECORD
+           CLOSE IC-AUDIT-FILE.
+
+       LOAD-CONFIG.
+      *> Reads IC-CONFIG.DAT for the three message keys this program
+      *> owns; SYNONYM/NOSYN lines are skipped here (quizcore owns
+      *> those) and an unrecognized key is deliberately left
+      *> unwarned-about - quizcore's own LOAD-CONFIG-TABLES already
+      *> scans every line in the same file and is the sole place that
+      *> DISPLAYs an "unrecognized key" warning, so a bad line is
+      *> reported once, not once per program that happens to read the
+      *> file.
+           MOVE "N" TO WS-EOF-FLAG
+           OPEN INPUT IC-CONFIG-FILE
+           PERFORM UNTIL WS-EOF-FLAG = "Y"
+               READ IC-CONFIG-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF-FLAG
+                   NOT AT END
+                       PERFORM PARSE-CFG-LINE
+                       EVALUATE CFG-KEY
+                           WHEN "GREETING"
+                               MOVE CFG-VALUE TO WS-GREETING-MSG
+                           WHEN "MSGYES"
+                               MOVE CFG-VALUE TO WS-YES-MSG
+                           WHEN "MSGNO"
+                               MOVE CFG-VALUE TO WS-NO-MSG
+                           WHEN "SYNONYM"
+                               CONTINUE
+                           WHEN "NOSYN"
+                               CONTINUE
+                           WHEN OTHER
+                               CONTINUE
+                       END-EVALUATE
+               END-READ
+           END-PERFORM
+           CLOSE IC-CONFIG-FILE.
+
+       PARSE-CFG-LINE.
+      *> CFG-KEY is everything up to the first space in the raw line,
+      *> not a fixed 8-byte column, so a line doesn't have to be
+      *> hand-padded for its key to be recognized - "MSGYES Great!"
+      *> (one space) and "MSGYES  Great!" (padded to 8) both parse to
+      *> the same key/value split.
+           MOVE SPACES TO CFG-KEY CFG-VALUE
+           MOVE 1 TO WS-CFG-PTR
+           UNSTRING IC-CONFIG-LINE DELIMITED BY SPACE
+               INTO CFG-KEY
+               WITH POINTER WS-CFG-PTR
+           END-UNSTRING
+           IF WS-CFG-PTR <= 68
+               MOVE FUNCTION TRIM(IC-CONFIG-LINE(WS-CFG-PTR:))
+                   TO CFG-VALUE
+           END-IF.
+
+       ASK-FAVORITE-FLAVOR.
+           DISPLAY "What's your favorite flavor?"
+           ACCEPT IC-FLAVOR
+           MOVE FUNCTION TRIM(IC-FLAVOR) TO IC-RESP-FLAVOR.
+
+       ASK-WHY-NOT.
+           DISPLAY "Why not? 1=lactose intolerant 2=not hungry "
+               "3=don't like ice cream 4=other"
+           ACCEPT IC-REASON
+           EVALUATE IC-REASON
+               WHEN "1"
+                   MOVE "LI" TO IC-RESP-REASON-CODE
+               WHEN "2"
+                   MOVE "NH" TO IC-RESP-REASON-CODE
+               WHEN "3"
+                   MOVE "DL" TO IC-RESP-REASON-CODE
+               WHEN OTHER
+                   MOVE "OT" TO IC-RESP-REASON-CODE
+           END-EVALUATE.
