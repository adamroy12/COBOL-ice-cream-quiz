@@ -0,0 +1,350 @@
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. "quizbatch".
+      *> Processes a queued file of survey cards (customer id, answer,
+      *> and whatever flavor/reason the clerk noted on the card) in
+      *> one job instead of one ACCEPT per kiosk visit. Tracks how many
+      *> cards it has committed in IC-CKPT.DAT, keyed by the operator-
+      *> supplied batch id (IC-BATCH-ID), so a rerun after an abend or
+      *> reboot restarts after the last committed card in that same
+      *> batch instead of reprocessing (and double-counting) the whole
+      *> file - and so a second, distinct batch file dropped in later
+      *> the same day isn't mistaken for a continuation of the first
+      *> and short-skipped. The batch id has to identify the run, not
+      *> just the calendar day it happened to run on, so it's required
+      *> rather than defaulted - the job refuses to guess.
+      *> Each card's response/audit/coupon records are flushed to disk
+      *> (open, write, close) before the checkpoint is advanced, so the
+      *> checkpoint can never claim a card committed that wasn't
+      *> actually persisted yet. IC-CKPT-FILE itself is opened I-O,
+      *> updated, and closed again on every single card (see
+      *> WRITE-CHECKPOINT) rather than reopened OUTPUT (which truncates
+      *> before writing) or held open for the whole run (whose REWRITEs
+      *> are not guaranteed to reach disk until closed), so advancing
+      *> the checkpoint can never lose progress IC-RESPONSES.DAT
+      *> already has.
+      *> IC-CKPT.DAT and IC-COUPON-SEQ.DAT are both shared state a
+      *> concurrent kiosk or a second batch run could touch at the
+      *> same time, so every read-increment-rewrite against either one
+      *> is wrapped in a real mutual-exclusion lock (ACQUIRE/RELEASE
+      *> paragraphs below, built on an atomic directory create) rather
+      *> than relying on a LOCK MODE clause, which this runtime does
+      *> not actually enforce for a LINE SEQUENTIAL file.
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT OPTIONAL IC-BATCH-IN-FILE
+                   ASSIGN TO "IC-BATCH-IN.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT OPTIONAL IC-RESPONSE-FILE
+                   ASSIGN TO "IC-RESPONSES.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT OPTIONAL IC-CKPT-FILE
+                   ASSIGN TO "IC-CKPT.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-CKPT-STATUS.
+               SELECT OPTIONAL IC-AUDIT-FILE
+                   ASSIGN TO "IC-AUDIT.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT OPTIONAL IC-COUPON-FILE
+                   ASSIGN TO "IC-COUPONS.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT OPTIONAL IC-COUPON-SEQ-FILE
+                   ASSIGN TO "IC-COUPON-SEQ.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-COUPON-SEQ-STATUS.
+       DATA DIVISION.
+           FILE SECTION.
+           FD  IC-BATCH-IN-FILE.
+           COPY "icbatr.cpy".
+           FD  IC-RESPONSE-FILE.
+           COPY "icrespr.cpy".
+           FD  IC-CKPT-FILE.
+           COPY "icckptr.cpy".
+           FD  IC-AUDIT-FILE.
+           COPY "icaudtr.cpy".
+           FD  IC-COUPON-FILE.
+           COPY "iccoupr.cpy".
+           FD  IC-COUPON-SEQ-FILE.
+           COPY "icseqr.cpy".
+           WORKING-STORAGE SECTION.
+           01 WS-EOF-FLAG PIC X(1) VALUE "N".
+           01 WS-TERMINAL-ID PIC X(8) VALUE "BATCH01".
+           01 WS-BATCH-ID PIC X(8) VALUE SPACES.
+           01 WS-ANSWER-TRIMMED PIC X(20).
+           01 WS-ANSWER-CLASS PIC X(1).
+           01 WS-ALREADY-DONE PIC 9(8) VALUE ZERO.
+           01 WS-SKIP-REMAINING PIC 9(8) VALUE ZERO.
+           01 WS-PROCESSED-COUNT PIC 9(6) VALUE ZERO.
+           01 WS-COUPON-SEQ PIC 9(8) VALUE ZERO.
+           01 WS-COUPON-SEQ-STATUS PIC XX.
+           01 WS-CKPT-STATUS PIC XX.
+           01 WS-SEQ-LOCK-DIR PIC X(24) VALUE "IC-COUPON-SEQ.LOCK".
+           01 WS-SEQ-LOCK-ACQUIRED PIC X(1).
+           01 WS-SEQ-LOCK-NANOS PIC 9(8) COMP-5 VALUE 20000000.
+           01 WS-SEQ-LOCK-TRIES PIC 9(4) VALUE ZERO.
+           01 WS-CKPT-LOCK-DIR PIC X(24) VALUE "IC-CKPT.LOCK".
+           01 WS-CKPT-LOCK-ACQUIRED PIC X(1).
+           01 WS-CKPT-LOCK-NANOS PIC 9(8) COMP-5 VALUE 20000000.
+           01 WS-CKPT-LOCK-TRIES PIC 9(4) VALUE ZERO.
+           01 WS-CURRENT-DATE-TIME.
+               05 WS-CURRENT-DATE PIC 9(8).
+               05 WS-CURRENT-TIME PIC 9(6).
+               05 FILLER PIC X(9).
+       PROCEDURE DIVISION.
+       MAIN-PARAGRAPH.
+           ACCEPT WS-TERMINAL-ID FROM ENVIRONMENT "IC-TERMINAL-ID"
+           IF WS-TERMINAL-ID = SPACES
+               MOVE "BATCH01" TO WS-TERMINAL-ID
+           END-IF
+           ACCEPT WS-BATCH-ID FROM ENVIRONMENT "IC-BATCH-ID"
+           IF WS-BATCH-ID = SPACES
+               DISPLAY "quizbatch: IC-BATCH-ID is required - set it to "
+                   "a batch identifier that is unique to this run "
+                   "(the calendar date is not enough if a job can "
+                   "span midnight or a second file can arrive the "
+                   "same day)."
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM READ-CHECKPOINT
+           MOVE WS-ALREADY-DONE TO WS-SKIP-REMAINING
+
+           OPEN INPUT IC-BATCH-IN-FILE
+           PERFORM UNTIL WS-EOF-FLAG = "Y"
+               READ IC-BATCH-IN-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF-FLAG
+                   NOT AT END
+                       IF WS-SKIP-REMAINING > ZERO
+                           SUBTRACT 1 FROM WS-SKIP-REMAINING
+                       ELSE
+                           PERFORM PROCESS-TRANSACTION
+                           PERFORM WRITE-CHECKPOINT
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE IC-BATCH-IN-FILE
+           DISPLAY "Batch survey job complete. Cards processed: "
+               WS-PROCESSED-COUNT
+           STOP RUN.
+
+       READ-CHECKPOINT.
+           OPEN INPUT IC-CKPT-FILE
+           READ IC-CKPT-FILE
+               AT END
+                   MOVE ZERO TO WS-ALREADY-DONE
+               NOT AT END
+                   IF IC-CKPT-BATCH-ID = WS-BATCH-ID
+                       MOVE IC-CKPT-COUNT TO WS-ALREADY-DONE
+                   ELSE
+                       MOVE ZERO TO WS-ALREADY-DONE
+                   END-IF
+           END-READ
+           CLOSE IC-CKPT-FILE.
+
+       WRITE-CHECKPOINT.
+      *> Opened I-O (never OUTPUT, except the one-time bootstrap of a
+      *> nonexistent file) and closed again before this paragraph
+      *> returns, exactly like NEXT-COUPON-SEQ below. OPEN OUTPUT
+      *> truncates the file the instant it runs, before the new count
+      *> is ever written, and a held-open file's REWRITEs sit in a
+      *> runtime buffer that is not guaranteed to reach disk until
+      *> CLOSE - both leave a window where a kill or reboot loses
+      *> progress that IC-RESPONSES.DAT already has, so the next run
+      *> reprocesses (and duplicates) cards that were already
+      *> committed. Opening, updating, and closing on every single
+      *> card is the only one of the three that forces each
+      *> checkpoint advance to disk before control returns to the
+      *> main read loop for the next card.
+           ADD 1 TO WS-ALREADY-DONE
+           PERFORM ACQUIRE-CKPT-LOCK
+           OPEN I-O IC-CKPT-FILE
+           IF WS-CKPT-STATUS = "05"
+               CLOSE IC-CKPT-FILE
+               OPEN OUTPUT IC-CKPT-FILE
+               MOVE SPACES TO IC-CKPT-BATCH-ID
+               MOVE ZERO TO IC-CKPT-COUNT
+               WRITE IC-CKPT-RECORD
+               CLOSE IC-CKPT-FILE
+               OPEN I-O IC-CKPT-FILE
+           END-IF
+           READ IC-CKPT-FILE
+               AT END
+                   MOVE WS-BATCH-ID TO IC-CKPT-BATCH-ID
+                   MOVE WS-ALREADY-DONE TO IC-CKPT-COUNT
+                   WRITE IC-CKPT-RECORD
+               NOT AT END
+                   MOVE WS-BATCH-ID TO IC-CKPT-BATCH-ID
+                   MOVE WS-ALREADY-DONE TO IC-CKPT-COUNT
+                   REWRITE IC-CKPT-RECORD
+           END-READ
+           CLOSE IC-CKPT-FILE
+           PERFORM RELEASE-CKPT-LOCK.
+
+       ACQUIRE-CKPT-LOCK.
+      *> Same atomic-directory-create mutex as ACQUIRE-COUPON-SEQ-LOCK
+      *> below, guarding IC-CKPT.DAT's read-increment-rewrite instead
+      *> of IC-COUPON-SEQ.DAT's - a different lock directory so the
+      *> two updates don't wait on each other unnecessarily. Capped at
+      *> 500 tries (about 10 seconds) so a lock directory orphaned by
+      *> a prior run killed mid-update fails loudly instead of hanging
+      *> every later run forever.
+           MOVE "N" TO WS-CKPT-LOCK-ACQUIRED
+           MOVE ZERO TO WS-CKPT-LOCK-TRIES
+           PERFORM UNTIL WS-CKPT-LOCK-ACQUIRED = "Y"
+                   OR WS-CKPT-LOCK-TRIES > 500
+               CALL "CBL_CREATE_DIR" USING WS-CKPT-LOCK-DIR
+               IF RETURN-CODE = ZERO
+                   MOVE "Y" TO WS-CKPT-LOCK-ACQUIRED
+               ELSE
+                   ADD 1 TO WS-CKPT-LOCK-TRIES
+                   CALL "CBL_OC_NANOSLEEP" USING WS-CKPT-LOCK-NANOS
+               END-IF
+           END-PERFORM
+           IF WS-CKPT-LOCK-ACQUIRED NOT = "Y"
+               DISPLAY "quizbatch: timed out waiting for the "
+                   "checkpoint lock (" FUNCTION TRIM(WS-CKPT-LOCK-DIR)
+                   ") - remove it by hand if no other run is active"
+               MOVE 20 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       RELEASE-CKPT-LOCK.
+           CALL "CBL_DELETE_DIR" USING WS-CKPT-LOCK-DIR
+           IF RETURN-CODE NOT = ZERO
+               DISPLAY "quizbatch: could not remove checkpoint lock "
+                   "directory " FUNCTION TRIM(WS-CKPT-LOCK-DIR)
+           END-IF.
+
+       PROCESS-TRANSACTION.
+           MOVE FUNCTION TRIM(BT-ANSWER) TO WS-ANSWER-TRIMMED
+           CALL "quizcore" USING WS-ANSWER-TRIMMED WS-ANSWER-CLASS
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           MOVE WS-CURRENT-DATE TO IC-RESP-DATE
+           MOVE WS-CURRENT-TIME TO IC-RESP-TIME
+           MOVE WS-ANSWER-TRIMMED TO IC-RESP-ANSWER
+           MOVE BT-CUST-ID TO IC-RESP-CUST-ID
+           MOVE "B" TO IC-RESP-SOURCE
+           MOVE WS-ANSWER-CLASS TO IC-RESP-CLASS
+           IF WS-ANSWER-CLASS = "Y"
+               MOVE SPACES TO IC-RESP-REASON-CODE
+               MOVE FUNCTION TRIM(BT-FLAVOR) TO IC-RESP-FLAVOR
+           ELSE
+               MOVE SPACES TO IC-RESP-FLAVOR
+               PERFORM SET-REASON-FROM-CARD
+           END-IF
+           OPEN EXTEND IC-RESPONSE-FILE
+           WRITE IC-RESPONSE-RECORD
+           CLOSE IC-RESPONSE-FILE
+           PERFORM WRITE-AUDIT-RECORD
+           IF WS-ANSWER-CLASS = "Y"
+               PERFORM ISSUE-COUPON
+           END-IF
+           ADD 1 TO WS-PROCESSED-COUNT.
+
+       NEXT-COUPON-SEQ.
+      *> A LINE SEQUENTIAL file's LOCK MODE clause is not backed by a
+      *> real OS lock in this runtime, so ACQUIRE-COUPON-SEQ-LOCK/
+      *> RELEASE-COUPON-SEQ-LOCK below wrap the whole read-increment-
+      *> rewrite in a real mutual-exclusion lock instead - a
+      *> concurrent kiosk or a second batch run issuing a coupon at
+      *> the same moment actually waits its turn rather than racing us
+      *> to the same sequence number. The sequence file itself doesn't
+      *> exist before the very first coupon ever issued, and OPEN I-O
+      *> can't create it, so that one-time case falls back to OPEN
+      *> OUTPUT to create it before reopening I-O.
+           PERFORM ACQUIRE-COUPON-SEQ-LOCK
+           OPEN I-O IC-COUPON-SEQ-FILE
+           IF WS-COUPON-SEQ-STATUS = "05"
+               CLOSE IC-COUPON-SEQ-FILE
+               OPEN OUTPUT IC-COUPON-SEQ-FILE
+               MOVE ZERO TO IC-COUPON-SEQ
+               WRITE IC-COUPON-SEQ-RECORD
+               CLOSE IC-COUPON-SEQ-FILE
+               OPEN I-O IC-COUPON-SEQ-FILE
+           END-IF
+           READ IC-COUPON-SEQ-FILE
+               AT END
+                   MOVE ZERO TO WS-COUPON-SEQ
+               NOT AT END
+                   MOVE IC-COUPON-SEQ TO WS-COUPON-SEQ
+           END-READ
+           ADD 1 TO WS-COUPON-SEQ
+           MOVE WS-COUPON-SEQ TO IC-COUPON-SEQ
+           REWRITE IC-COUPON-SEQ-RECORD
+           CLOSE IC-COUPON-SEQ-FILE
+           PERFORM RELEASE-COUPON-SEQ-LOCK.
+
+       ACQUIRE-COUPON-SEQ-LOCK.
+      *> A directory create is atomic at the OS level - exactly one
+      *> concurrent CBL_CREATE_DIR on the same path succeeds (RETURN-
+      *> CODE zero), and every loser gets a nonzero RETURN-CODE back
+      *> and retries after a short sleep, so this is a real mutex
+      *> shared with quiz.cbl (same lock directory name, same file).
+      *> Capped at 500 tries (about 10 seconds) so a lock directory
+      *> orphaned by a prior run killed mid-update fails loudly
+      *> instead of hanging every later run forever.
+           MOVE "N" TO WS-SEQ-LOCK-ACQUIRED
+           MOVE ZERO TO WS-SEQ-LOCK-TRIES
+           PERFORM UNTIL WS-SEQ-LOCK-ACQUIRED = "Y"
+                   OR WS-SEQ-LOCK-TRIES > 500
+               CALL "CBL_CREATE_DIR" USING WS-SEQ-LOCK-DIR
+               IF RETURN-CODE = ZERO
+                   MOVE "Y" TO WS-SEQ-LOCK-ACQUIRED
+               ELSE
+                   ADD 1 TO WS-SEQ-LOCK-TRIES
+                   CALL "CBL_OC_NANOSLEEP" USING WS-SEQ-LOCK-NANOS
+               END-IF
+           END-PERFORM
+           IF WS-SEQ-LOCK-ACQUIRED NOT = "Y"
+               DISPLAY "quizbatch: timed out waiting for the coupon "
+                   "sequence lock (" FUNCTION TRIM(WS-SEQ-LOCK-DIR)
+                   ") - remove it by hand if no other run is active"
+               MOVE 20 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       RELEASE-COUPON-SEQ-LOCK.
+           CALL "CBL_DELETE_DIR" USING WS-SEQ-LOCK-DIR
+           IF RETURN-CODE NOT = ZERO
+               DISPLAY "quizbatch: could not remove coupon-sequence "
+                   "lock directory " FUNCTION TRIM(WS-SEQ-LOCK-DIR)
+           END-IF.
+
+       ISSUE-COUPON.
+           PERFORM NEXT-COUPON-SEQ
+           MOVE SPACES TO IC-COUPON-CODE
+           MOVE "BJ" TO IC-COUPON-CODE(1:2)
+           MOVE WS-COUPON-SEQ TO IC-COUPON-CODE(3:8)
+           MOVE IC-RESP-DATE TO IC-COUPON-DATE
+           MOVE IC-RESP-TIME TO IC-COUPON-TIME
+           MOVE BT-CUST-ID TO IC-COUPON-CUST-ID
+           MOVE "U" TO IC-COUPON-STATUS
+           OPEN EXTEND IC-COUPON-FILE
+           WRITE IC-COUPON-RECORD
+           CLOSE IC-COUPON-FILE.
+
+       WRITE-AUDIT-RECORD.
+           MOVE IC-RESP-DATE TO IC-AUDIT-DATE
+           MOVE IC-RESP-TIME TO IC-AUDIT-TIME
+           MOVE WS-TERMINAL-ID TO IC-AUDIT-TERMINAL
+           IF WS-ANSWER-CLASS = "Y"
+               MOVE "BATCH-YES" TO IC-AUDIT-EVENT
+           ELSE
+               MOVE "BATCH-NO" TO IC-AUDIT-EVENT
+           END-IF
+           OPEN EXTEND IC-AUDIT-FILE
+           WRITE IC-AUDIT-RECORD
+           CLOSE IC-AUDIT-FILE.
+
+       SET-REASON-FROM-CARD.
+           EVALUATE BT-REASON
+               WHEN "1"
+                   MOVE "LI" TO IC-RESP-REASON-CODE
+               WHEN "2"
+                   MOVE "NH" TO IC-RESP-REASON-CODE
+               WHEN "3"
+                   MOVE "DL" TO IC-RESP-REASON-CODE
+               WHEN OTHER
+                   MOVE "OT" TO IC-RESP-REASON-CODE
+           END-EVALUATE.
