@@ -0,0 +1,157 @@
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. "quizrpt".
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT OPTIONAL IC-RESPONSE-FILE
+                   ASSIGN TO "IC-RESPONSES.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+           FILE SECTION.
+           FD  IC-RESPONSE-FILE.
+           COPY "icrespr.cpy".
+           WORKING-STORAGE SECTION.
+           01 WS-EOF-FLAG PIC X(1) VALUE "N".
+           01 WS-TOTAL-COUNT PIC 9(6) VALUE ZERO.
+           01 WS-YES-COUNT PIC 9(6) VALUE ZERO.
+           01 WS-NO-COUNT PIC 9(6) VALUE ZERO.
+           01 WS-OTHER-COUNT PIC 9(6) VALUE ZERO.
+           01 WS-YES-PERCENT PIC 999V99 VALUE ZERO.
+           01 WS-NO-PERCENT PIC 999V99 VALUE ZERO.
+           01 WS-OTHER-PERCENT PIC 999V99 VALUE ZERO.
+           01 WS-PERCENT-EDIT PIC ZZ9.99.
+           01 WS-TODAY.
+               05 WS-TODAY-DATE PIC 9(8).
+               05 FILLER PIC X(7).
+           01 WS-FLAVOR-COUNT PIC 9(4) VALUE ZERO.
+           01 WS-FLAVOR-TABLE.
+               05 WS-FLAVOR-ENTRY OCCURS 75 TIMES
+                       INDEXED BY WS-FLAVOR-IDX.
+                   10 WS-FLAVOR-NAME PIC X(20).
+                   10 WS-FLAVOR-TALLY PIC 9(6).
+           01 WS-FLAVOR-FOUND PIC X(1).
+           01 WS-SWAP-IDX PIC 9(4).
+           01 WS-SORT-SWITCH PIC X(1).
+           01 WS-HOLD-FLAVOR PIC X(20).
+           01 WS-HOLD-TALLY PIC 9(6).
+           01 WS-EFFECTIVE-CLASS PIC X(1).
+       PROCEDURE DIVISION.
+       MAIN-PARAGRAPH.
+           MOVE FUNCTION CURRENT-DATE TO WS-TODAY
+           OPEN INPUT IC-RESPONSE-FILE
+           PERFORM UNTIL WS-EOF-FLAG = "Y"
+               READ IC-RESPONSE-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF-FLAG
+                   NOT AT END
+                       IF IC-RESP-DATE = WS-TODAY-DATE
+                           PERFORM TALLY-RESPONSE
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE IC-RESPONSE-FILE
+           PERFORM COMPUTE-PERCENTAGES
+           PERFORM SORT-FLAVOR-TABLE
+           PERFORM PRINT-REPORT
+           STOP RUN.
+
+       TALLY-RESPONSE.
+           ADD 1 TO WS-TOTAL-COUNT
+           IF IC-RESP-CLASS = SPACE
+      *> IC-RESP-CLASS didn't exist when older records were written,
+      *> so GnuCOBOL pads the missing byte with a space on read - ask
+      *> quizcore to classify IC-RESP-ANSWER the same way it would
+      *> have at the time instead of trusting the blank as "no
+      *> response" and corrupting the historical Yes/No counts.
+               CALL "quizcore" USING IC-RESP-ANSWER WS-EFFECTIVE-CLASS
+           ELSE
+               MOVE IC-RESP-CLASS TO WS-EFFECTIVE-CLASS
+           END-IF
+           EVALUATE WS-EFFECTIVE-CLASS
+               WHEN "Y"
+                   ADD 1 TO WS-YES-COUNT
+                   IF IC-RESP-FLAVOR NOT = SPACES
+                       PERFORM TALLY-FLAVOR
+                   END-IF
+               WHEN "N"
+                   ADD 1 TO WS-NO-COUNT
+               WHEN OTHER
+                   ADD 1 TO WS-OTHER-COUNT
+           END-EVALUATE.
+
+       TALLY-FLAVOR.
+           MOVE "N" TO WS-FLAVOR-FOUND
+           PERFORM VARYING WS-FLAVOR-IDX FROM 1 BY 1
+                   UNTIL WS-FLAVOR-IDX > WS-FLAVOR-COUNT
+               IF WS-FLAVOR-NAME(WS-FLAVOR-IDX) = IC-RESP-FLAVOR
+                   ADD 1 TO WS-FLAVOR-TALLY(WS-FLAVOR-IDX)
+                   MOVE "Y" TO WS-FLAVOR-FOUND
+               END-IF
+           END-PERFORM
+           IF WS-FLAVOR-FOUND = "N"
+               IF WS-FLAVOR-COUNT < 75
+                   ADD 1 TO WS-FLAVOR-COUNT
+                   MOVE IC-RESP-FLAVOR
+                       TO WS-FLAVOR-NAME(WS-FLAVOR-COUNT)
+                   MOVE 1 TO WS-FLAVOR-TALLY(WS-FLAVOR-COUNT)
+               ELSE
+                   DISPLAY "quizrpt: flavor table full, dropped "
+                       "distinct flavor: " FUNCTION TRIM(IC-RESP-FLAVOR)
+               END-IF
+           END-IF.
+
+       SORT-FLAVOR-TABLE.
+           IF WS-FLAVOR-COUNT > 1
+               MOVE "Y" TO WS-SORT-SWITCH
+               PERFORM UNTIL WS-SORT-SWITCH = "N"
+                   MOVE "N" TO WS-SORT-SWITCH
+                   PERFORM VARYING WS-SWAP-IDX FROM 1 BY 1
+                           UNTIL WS-SWAP-IDX >= WS-FLAVOR-COUNT
+                       IF WS-FLAVOR-TALLY(WS-SWAP-IDX) <
+                               WS-FLAVOR-TALLY(WS-SWAP-IDX + 1)
+                           MOVE WS-FLAVOR-NAME(WS-SWAP-IDX)
+                               TO WS-HOLD-FLAVOR
+                           MOVE WS-FLAVOR-TALLY(WS-SWAP-IDX)
+                               TO WS-HOLD-TALLY
+                           MOVE WS-FLAVOR-NAME(WS-SWAP-IDX + 1)
+                               TO WS-FLAVOR-NAME(WS-SWAP-IDX)
+                           MOVE WS-FLAVOR-TALLY(WS-SWAP-IDX + 1)
+                               TO WS-FLAVOR-TALLY(WS-SWAP-IDX)
+                           MOVE WS-HOLD-FLAVOR
+                               TO WS-FLAVOR-NAME(WS-SWAP-IDX + 1)
+                           MOVE WS-HOLD-TALLY
+                               TO WS-FLAVOR-TALLY(WS-SWAP-IDX + 1)
+                           MOVE "Y" TO WS-SORT-SWITCH
+                       END-IF
+                   END-PERFORM
+               END-PERFORM
+           END-IF.
+
+       COMPUTE-PERCENTAGES.
+           IF WS-TOTAL-COUNT > ZERO
+               COMPUTE WS-YES-PERCENT =
+                   (WS-YES-COUNT * 100) / WS-TOTAL-COUNT
+               COMPUTE WS-NO-PERCENT =
+                   (WS-NO-COUNT * 100) / WS-TOTAL-COUNT
+               COMPUTE WS-OTHER-PERCENT =
+                   (WS-OTHER-COUNT * 100) / WS-TOTAL-COUNT
+           END-IF.
+
+       PRINT-REPORT.
+           DISPLAY "===== Ice Cream Survey - Daily Tally ====="
+           DISPLAY "Total surveyed: " WS-TOTAL-COUNT
+           MOVE WS-YES-PERCENT TO WS-PERCENT-EDIT
+           DISPLAY "Yes: " WS-YES-COUNT " (" WS-PERCENT-EDIT "%)"
+           MOVE WS-NO-PERCENT TO WS-PERCENT-EDIT
+           DISPLAY "No: " WS-NO-COUNT " (" WS-PERCENT-EDIT "%)"
+           MOVE WS-OTHER-PERCENT TO WS-PERCENT-EDIT
+           DISPLAY "No Response (blank/unrecognized): " WS-OTHER-COUNT
+               " (" WS-PERCENT-EDIT "%)"
+           IF WS-FLAVOR-COUNT > ZERO
+               DISPLAY "--- Favorite flavors (most requested first) ---"
+               PERFORM VARYING WS-FLAVOR-IDX FROM 1 BY 1
+                       UNTIL WS-FLAVOR-IDX > WS-FLAVOR-COUNT
+                   DISPLAY WS-FLAVOR-NAME(WS-FLAVOR-IDX) ": "
+                       WS-FLAVOR-TALLY(WS-FLAVOR-IDX)
+               END-PERFORM
+           END-IF.
