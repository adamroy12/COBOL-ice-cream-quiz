@@ -0,0 +1,175 @@
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. "quizcore".
+      *> Shared answer-classification logic called by quiz and
+      *> quizbatch so both the interactive kiosk and the batch job
+      *> judge an answer the same way. The accepted yes-synonyms and
+      *> recognized explicit-no synonyms come from IC-CONFIG.DAT
+      *> (CFG-KEY "SYNONYM" and "NOSYN") on top of a hardcoded default
+      *> list, so marketing can add a common typo or a new wording
+      *> without a code change, and without having to re-type every
+      *> word already built in just to keep it recognized. Classi-
+      *> fication is three-way, not a plain yes/no flag: "Y" for a
+      *> recognized yes synonym, "N" for a recognized explicit-no
+      *> synonym, and "U" for blank input or anything that matches
+      *> neither list - the daily report tallies "U" separately from
+      *> "N" so a hard no doesn't get confused with a shrug, a typo,
+      *> or no answer at all.
+      *> IC-CONFIG.DAT is only read once per run, on the first CALL -
+      *> WS-SYN-TABLE/WS-NOSYN-TABLE and WS-CONFIG-LOADED live in
+      *> WORKING-STORAGE, which a dynamically CALLed subprogram keeps
+      *> across repeated CALLs within the same run, so quizbatch
+      *> (one CALL per card) and quizrpt's legacy-record fallback
+      *> (one CALL per blank-IC-RESP-CLASS record) reuse the tables
+      *> already in memory instead of re-opening and re-scanning
+      *> IC-CONFIG.DAT from disk for every card or record.
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT OPTIONAL IC-CONFIG-FILE
+                   ASSIGN TO "IC-CONFIG.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+           FILE SECTION.
+           FD  IC-CONFIG-FILE.
+           COPY "iccfgr.cpy".
+           WORKING-STORAGE SECTION.
+           01 WS-ANSWER-TRIMMED PIC X(20).
+           01 WS-EOF-FLAG PIC X(1).
+           01 WS-SYN-COUNT PIC 9(2) VALUE ZERO.
+           01 WS-SYN-TABLE.
+               05 WS-SYN-ENTRY OCCURS 20 TIMES PIC X(20).
+           01 WS-SYN-IDX PIC 9(2).
+           01 WS-NOSYN-COUNT PIC 9(2) VALUE ZERO.
+           01 WS-NOSYN-TABLE.
+               05 WS-NOSYN-ENTRY OCCURS 20 TIMES PIC X(20).
+           01 WS-NOSYN-IDX PIC 9(2).
+           01 WS-MATCHED PIC X(1).
+           01 WS-CONFIG-LOADED PIC X(1) VALUE "N".
+           01 CFG-KEY PIC X(20).
+           01 CFG-VALUE PIC X(60).
+           01 WS-CFG-PTR PIC 9(3).
+       LINKAGE SECTION.
+           01 LK-ANSWER PIC X(20).
+           01 LK-CLASS PIC X(1).
+       PROCEDURE DIVISION USING LK-ANSWER LK-CLASS.
+       MAIN-PARAGRAPH.
+           MOVE FUNCTION TRIM(LK-ANSWER) TO WS-ANSWER-TRIMMED
+           IF WS-CONFIG-LOADED NOT = "Y"
+               PERFORM LOAD-CONFIG-TABLES
+               MOVE "Y" TO WS-CONFIG-LOADED
+           END-IF
+           MOVE "U" TO WS-MATCHED
+           IF WS-ANSWER-TRIMMED NOT = SPACES
+               PERFORM VARYING WS-SYN-IDX FROM 1 BY 1
+                       UNTIL WS-SYN-IDX > WS-SYN-COUNT
+                   IF WS-ANSWER-TRIMMED = WS-SYN-ENTRY(WS-SYN-IDX)
+                       MOVE "Y" TO WS-MATCHED
+                   END-IF
+               END-PERFORM
+               IF WS-MATCHED = "U"
+                   PERFORM VARYING WS-NOSYN-IDX FROM 1 BY 1
+                           UNTIL WS-NOSYN-IDX > WS-NOSYN-COUNT
+                       IF WS-ANSWER-TRIMMED =
+                               WS-NOSYN-ENTRY(WS-NOSYN-IDX)
+                           MOVE "N" TO WS-MATCHED
+                       END-IF
+                   END-PERFORM
+               END-IF
+           END-IF
+           MOVE WS-MATCHED TO LK-CLASS
+           GOBACK.
+
+       LOAD-CONFIG-TABLES.
+      *> Runs exactly once per run (see WS-CONFIG-LOADED in
+      *> MAIN-PARAGRAPH). The built-in defaults are loaded first and
+      *> unconditionally, and any SYNONYM/NOSYN lines in IC-CONFIG.DAT
+      *> are appended on top of them, not used to replace them - a
+      *> config with a single "SYNONYM sure" line used to wipe out
+      *> "Yes"/"yeah"/etc. entirely and leave the literal word "yes"
+      *> unrecognized, which is the opposite of what a marketing
+      *> person adding one new wording expects. Both tables are loaded
+      *> in a single pass over IC-CONFIG.DAT so a line with an
+      *> unrecognized key is only warned about once per table, not
+      *> once per table pass.
+           MOVE ZERO TO WS-SYN-COUNT
+           MOVE ZERO TO WS-NOSYN-COUNT
+           PERFORM LOAD-DEFAULT-SYNONYMS
+           PERFORM LOAD-DEFAULT-NOSYNONYMS
+           MOVE "N" TO WS-EOF-FLAG
+           OPEN INPUT IC-CONFIG-FILE
+           PERFORM UNTIL WS-EOF-FLAG = "Y"
+               READ IC-CONFIG-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF-FLAG
+                   NOT AT END
+                       PERFORM PARSE-CFG-LINE
+                       EVALUATE CFG-KEY
+                           WHEN "SYNONYM"
+                               IF WS-SYN-COUNT < 20
+                                   ADD 1 TO WS-SYN-COUNT
+                                   MOVE CFG-VALUE
+                                       TO WS-SYN-ENTRY(WS-SYN-COUNT)
+                               ELSE
+                                   DISPLAY "quizcore: SYNONYM table "
+                                       "full, dropped config entry: "
+                                       FUNCTION TRIM(CFG-VALUE)
+                               END-IF
+                           WHEN "NOSYN"
+                               IF WS-NOSYN-COUNT < 20
+                                   ADD 1 TO WS-NOSYN-COUNT
+                                   MOVE CFG-VALUE
+                                       TO WS-NOSYN-ENTRY(WS-NOSYN-COUNT)
+                               ELSE
+                                   DISPLAY "quizcore: NOSYN table "
+                                       "full, dropped config entry: "
+                                       FUNCTION TRIM(CFG-VALUE)
+                               END-IF
+                           WHEN "GREETING"
+                               CONTINUE
+                           WHEN "MSGYES"
+                               CONTINUE
+                           WHEN "MSGNO"
+                               CONTINUE
+                           WHEN OTHER
+                               DISPLAY "quizcore: unrecognized "
+                                   "IC-CONFIG.DAT key: "
+                                   FUNCTION TRIM(CFG-KEY)
+                       END-EVALUATE
+               END-READ
+           END-PERFORM
+           CLOSE IC-CONFIG-FILE.
+
+       PARSE-CFG-LINE.
+      *> CFG-KEY is everything up to the first space in the raw line,
+      *> not a fixed 8-byte column, so a line doesn't have to be
+      *> hand-padded for its key to be recognized - "NOSYN nope" (one
+      *> space) and "NOSYN  nope" (padded to 8) both parse to the
+      *> same key/value split.
+           MOVE SPACES TO CFG-KEY CFG-VALUE
+           MOVE 1 TO WS-CFG-PTR
+           UNSTRING IC-CONFIG-LINE DELIMITED BY SPACE
+               INTO CFG-KEY
+               WITH POINTER WS-CFG-PTR
+           END-UNSTRING
+           IF WS-CFG-PTR <= 68
+               MOVE FUNCTION TRIM(IC-CONFIG-LINE(WS-CFG-PTR:))
+                   TO CFG-VALUE
+           END-IF.
+
+       LOAD-DEFAULT-SYNONYMS.
+           MOVE 7 TO WS-SYN-COUNT
+           MOVE "Yes" TO WS-SYN-ENTRY(1)
+           MOVE "YES" TO WS-SYN-ENTRY(2)
+           MOVE "yes" TO WS-SYN-ENTRY(3)
+           MOVE "yeah" TO WS-SYN-ENTRY(4)
+           MOVE "Y" TO WS-SYN-ENTRY(5)
+           MOVE "definitely" TO WS-SYN-ENTRY(6)
+           MOVE "of course" TO WS-SYN-ENTRY(7).
+
+       LOAD-DEFAULT-NOSYNONYMS.
+           MOVE 5 TO WS-NOSYN-COUNT
+           MOVE "No" TO WS-NOSYN-ENTRY(1)
+           MOVE "NO" TO WS-NOSYN-ENTRY(2)
+           MOVE "no" TO WS-NOSYN-ENTRY(3)
+           MOVE "nah" TO WS-NOSYN-ENTRY(4)
+           MOVE "N" TO WS-NOSYN-ENTRY(5).
