@@ -0,0 +1,11 @@
+      *> IC-CONFIG-RECORD - one setting per line in IC-CONFIG.DAT, held
+      *> here as a raw line. The reader splits it on the first space
+      *> into a key and a value (see PARSE-CFG-LINE in quiz.cbl and
+      *> quizcore.cbl) instead of relying on the key being hand-padded
+      *> to a fixed column width - "MSGYES Great, enjoy!" (one space)
+      *> parses the same as an old-style "MSGYES  Great, enjoy!" line.
+      *> Keys in use: GREETING, MSGYES, MSGNO, SYNONYM (repeats, once
+      *> per accepted yes variant), NOSYN (repeats, once per
+      *> recognized explicit-no variant).
+       01 IC-CONFIG-RECORD.
+           05 IC-CONFIG-LINE PIC X(68).
