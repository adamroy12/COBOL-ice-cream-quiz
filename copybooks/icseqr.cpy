@@ -0,0 +1,6 @@
+      *> IC-COUPON-SEQ-RECORD - last coupon sequence number issued, kept
+      *> in IC-COUPON-SEQ.DAT so quiz and quizbatch can both hand out a
+      *> globally unique coupon code even when several "yes" answers
+      *> land in the same calendar minute (common for a batch run).
+       01 IC-COUPON-SEQ-RECORD.
+           05 IC-COUPON-SEQ PIC 9(8).
