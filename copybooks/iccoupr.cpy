@@ -0,0 +1,8 @@
+      *> IC-COUPON-RECORD - discount coupon fed to the POS system for
+      *> every "yes" survey answer, written to IC-COUPONS.DAT.
+       01 IC-COUPON-RECORD.
+           05 IC-COUPON-CODE PIC X(12).
+           05 IC-COUPON-DATE PIC 9(8).
+           05 IC-COUPON-TIME PIC 9(6).
+           05 IC-COUPON-CUST-ID PIC X(10).
+           05 IC-COUPON-STATUS PIC X(1).
