@@ -0,0 +1,11 @@
+      *> IC-RESPONSE-RECORD - one line per survey interaction, written
+      *> to IC-RESPONSES.DAT by quiz and quizbatch.
+       01 IC-RESPONSE-RECORD.
+           05 IC-RESP-DATE PIC 9(8).
+           05 IC-RESP-TIME PIC 9(6).
+           05 IC-RESP-ANSWER PIC X(20).
+           05 IC-RESP-REASON-CODE PIC X(2).
+           05 IC-RESP-FLAVOR PIC X(20).
+           05 IC-RESP-CUST-ID PIC X(10).
+           05 IC-RESP-SOURCE PIC X(1).
+           05 IC-RESP-CLASS PIC X(1).
