@@ -0,0 +1,7 @@
+      *> IC-BATCH-TRANSACTION - one queued survey card read by quizbatch
+      *> from IC-BATCH-IN.DAT.
+       01 IC-BATCH-TRANSACTION.
+           05 BT-CUST-ID PIC X(10).
+           05 BT-ANSWER PIC X(20).
+           05 BT-FLAVOR PIC X(20).
+           05 BT-REASON PIC X(1).
