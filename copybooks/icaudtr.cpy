@@ -0,0 +1,9 @@
+      *> IC-AUDIT-RECORD - compliance trail, one line per survey
+      *> interaction, written to IC-AUDIT.DAT separately from the
+      *> response log so it cannot be affected by response-file
+      *> reporting or cleanup.
+       01 IC-AUDIT-RECORD.
+           05 IC-AUDIT-DATE PIC 9(8).
+           05 IC-AUDIT-TIME PIC 9(6).
+           05 IC-AUDIT-TERMINAL PIC X(8).
+           05 IC-AUDIT-EVENT PIC X(30).
