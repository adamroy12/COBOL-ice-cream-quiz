@@ -0,0 +1,12 @@
+      *> IC-CKPT-RECORD - how many IC-BATCH-IN.DAT records quizbatch
+      *> has already committed to IC-RESPONSES.DAT, so a rerun after
+      *> an abend restarts after the last committed card instead of
+      *> from the top of the file. IC-CKPT-BATCH-ID ties the count to
+      *> the specific batch run it belongs to (the operator-supplied
+      *> IC-BATCH-ID, not the calendar date, so a batch that spans
+      *> midnight still matches its own checkpoint on restart) so a
+      *> fresh IC-BATCH-IN.DAT dropped in for a new batch doesn't
+      *> inherit a stale count left over from a prior batch.
+       01 IC-CKPT-RECORD.
+           05 IC-CKPT-BATCH-ID PIC X(8).
+           05 IC-CKPT-COUNT PIC 9(8).
